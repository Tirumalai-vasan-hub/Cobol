@@ -1,127 +1,487 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. NUMBERMENU.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 CHOICE        PIC 9.
-01 NUM      PIC 9(5).
-01 TEMP          PIC 9(5).
-01 REM           PIC 9.
-01 REV           PIC 9(5).
-01 TOTAL         PIC 9(6).
-01 I             PIC 9(5).
-
-PROCEDURE DIVISION.
-    
-        DISPLAY "1 Palindrome Number"
-        DISPLAY "2 Armstrong Number"
-        DISPLAY "3 Perfect Number"
-        DISPLAY "4 Exit"
-        DISPLAY "Enter your choice: "
-        ACCEPT CHOICE
-
-        EVALUATE CHOICE
-            WHEN 1
-                PERFORM PALINDROME
-            WHEN 2
-                PERFORM ARMSTRONG
-            WHEN 3
-                PERFORM PERFECT
-            WHEN 4
-                DISPLAY "Exiting Program..."
-            WHEN OTHER
-                DISPLAY "Invalid Choice"
-        END-EVALUATE
-    
-
-    STOP RUN.
-
-PALINDROME.
-    DISPLAY "Enter a number: "
-    ACCEPT NUM
-
-    MOVE NUM TO TEMP
-    MOVE 0 TO REV
-
-    PERFORM UNTIL TEMP = 0
-        COMPUTE REM = FUNCTION MOD(TEMP,10)
-        COMPUTE REV = (REV * 10) + REM
-        COMPUTE TEMP = TEMP / 10
-    END-PERFORM.
-
-    IF REV = NUM
-        DISPLAY "Palindrome Number"
-    ELSE
-        DISPLAY "Not a Palindrome Number"
-    END-IF.
-
-ARMSTRONG.
-    DISPLAY "Enter a number: "
-    ACCEPT NUM
-
-    MOVE NUM TO TEMP
-    MOVE 0 TO TOTAL
-
-    PERFORM UNTIL TEMP = 0
-        COMPUTE REM = FUNCTION MOD(TEMP,10)
-        COMPUTE TOTAL = TOTAL + (REM * REM * REM)
-        COMPUTE TEMP = TEMP / 10
-    END-PERFORM.
-
-    IF TOTAL = NUM
-        DISPLAY "Armstrong Number"
-    ELSE
-        DISPLAY "Not an Armstrong Number"
-    END-IF.
-
-    
-PERFECT.
-    DISPLAY " Enter a number: "
-    ACCEPT NUM
-    
-    MOVE 0 TO TOTAL
-    MOVE 1 TO I
-    
-    PERFORM UNTIL I >= NUM
-        IF FUNCTION MOD(NUM,I) = 0
-           COMPUTE TOTAL = TOTAL + I
-        END-IF
-        ADD 1 TO I
-        
-    END-PERFORM.
-    
-    
-    IF TOTAL = NUM
-        DISPLAY "Perfect Number"
-    ELSE
-      DISPLAY " Not a Perfect Number"
-      
-    END-IF.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
+IDENTIFICATION DIVISION.
+PROGRAM-ID. NUMBERMENU.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BATCH-FILE ASSIGN TO "BATCHIN.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BATCH-FILE-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "RPTOUT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+    SELECT RESTART-FILE ASSIGN TO "PERFRST.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RESTART-FILE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD BATCH-FILE.
+01 BATCH-RECORD          PIC X(12).
+
+FD REPORT-FILE.
+01 REPORT-RECORD.
+    05 RPT-NUM            PIC -(9)9.
+    05 FILLER             PIC X(3).
+    05 RPT-CHOICE         PIC 9.
+    05 FILLER             PIC X(3).
+    05 RPT-RESULT         PIC X(30).
+
+FD RESTART-FILE.
+01 RESTART-RECORD.
+    05 RESTART-LAST-NUM   PIC 9(5).
+
+FD AUDIT-FILE.
+01 AUDIT-RECORD.
+    05 AUDIT-TIMESTAMP    PIC X(21).
+    05 FILLER             PIC X(1).
+    05 AUDIT-CHOICE       PIC 9.
+    05 FILLER             PIC X(1).
+    05 AUDIT-NUM          PIC -(9)9.
+    05 FILLER             PIC X(1).
+    05 AUDIT-RESULT       PIC X(30).
+
+WORKING-STORAGE SECTION.
+01 CHOICE        PIC 9 VALUE 0.
+01 CHOICE-IN     PIC X(1).
+01 NUM      PIC S9(9).
+01 NUM-IN        PIC X(12).
+01 TEMP          PIC S9(9).
+01 REM           PIC 9.
+01 REV           PIC S9(9).
+01 TOTAL         PIC S9(10).
+01 I             PIC S9(9).
+01 RESULT-TEXT   PIC X(30).
+01 BATCH-EOF-SW  PIC X VALUE "N".
+    88 BATCH-EOF VALUE "Y".
+01 VALID-CHOICE-SW PIC X VALUE "N".
+    88 VALID-CHOICE VALUE "Y".
+01 VALID-NUM-SW  PIC X VALUE "N".
+    88 VALID-NUM VALUE "Y".
+01 COUNT-CHECKED    PIC 9(7) VALUE 0.
+01 COUNT-PALINDROME PIC 9(7) VALUE 0.
+01 COUNT-ARMSTRONG  PIC 9(7) VALUE 0.
+01 COUNT-PERFECT    PIC 9(7) VALUE 0.
+01 COUNT-PRIME      PIC 9(7) VALUE 0.
+01 COUNT-STRONG     PIC 9(7) VALUE 0.
+01 FACT-VALUE       PIC 9(6).
+01 FACT-I           PIC 9.
+01 RESTART-FILE-STATUS PIC XX.
+01 AUDIT-FILE-STATUS PIC XX.
+01 BATCH-FILE-STATUS PIC XX.
+01 REPORT-FILE-STATUS PIC XX.
+01 FOUND-CHECKPOINT-SW PIC X VALUE "N".
+    88 FOUND-CHECKPOINT VALUE "Y".
+01 SCAN-START       PIC 9(5).
+01 SCAN-END         PIC 9(5).
+01 SCAN-CURRENT     PIC 9(6).
+01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+01 CHECKPOINT-COUNT    PIC 9(5) VALUE 0.
+
+PROCEDURE DIVISION.
+
+    OPEN OUTPUT REPORT-FILE
+    IF REPORT-FILE-STATUS NOT = "00"
+        DISPLAY "Unable to open RPTOUT.DAT - ending session."
+        STOP RUN
+    END-IF
+
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-FILE-STATUS NOT = "00"
+        OPEN OUTPUT AUDIT-FILE
+    END-IF
+
+    PERFORM UNTIL CHOICE = 4
+        DISPLAY "1 Palindrome Number"
+        DISPLAY "2 Armstrong Number"
+        DISPLAY "3 Perfect Number"
+        DISPLAY "4 Exit"
+        DISPLAY "5 Batch Mode (File Input)"
+        DISPLAY "6 Prime Number"
+        DISPLAY "7 Strong Number"
+        DISPLAY "8 Perfect Number Range Scan (Checkpoint/Restart)"
+        PERFORM VALIDATE-CHOICE
+
+        EVALUATE CHOICE
+            WHEN 1
+                PERFORM PALINDROME
+            WHEN 2
+                PERFORM ARMSTRONG
+            WHEN 3
+                PERFORM PERFECT
+            WHEN 4
+                PERFORM DISPLAY-SESSION-SUMMARY
+                DISPLAY "Exiting Program..."
+            WHEN 5
+                PERFORM BATCH-MODE
+            WHEN 6
+                PERFORM PRIME-CHECK
+            WHEN 7
+                PERFORM STRONG-NUMBER
+            WHEN 8
+                PERFORM PERFECT-RANGE-SCAN
+            WHEN OTHER
+                DISPLAY "Invalid Choice"
+        END-EVALUATE
+    END-PERFORM.
+
+    CLOSE REPORT-FILE.
+    CLOSE AUDIT-FILE.
+
+    STOP RUN.
+
+VALIDATE-CHOICE.
+    MOVE "N" TO VALID-CHOICE-SW
+    PERFORM UNTIL VALID-CHOICE
+        DISPLAY "Enter your choice: "
+        ACCEPT CHOICE-IN
+        IF CHOICE-IN IS NUMERIC
+            MOVE CHOICE-IN TO CHOICE
+            IF CHOICE >= 1 AND CHOICE <= 8
+                MOVE "Y" TO VALID-CHOICE-SW
+            ELSE
+                DISPLAY "Invalid choice - enter a number from 1 to 8."
+            END-IF
+        ELSE
+            DISPLAY "Invalid choice - enter a number from 1 to 8."
+        END-IF
+    END-PERFORM.
+
+GET-VALID-NUM.
+    MOVE "N" TO VALID-NUM-SW
+    PERFORM UNTIL VALID-NUM
+        DISPLAY "Enter a number: "
+        ACCEPT NUM-IN
+        IF FUNCTION TEST-NUMVAL(NUM-IN) <> 0
+            DISPLAY "Invalid number - enter digits only, optionally signed."
+        ELSE
+            IF FUNCTION NUMVAL(NUM-IN) <>
+               FUNCTION INTEGER-PART(FUNCTION NUMVAL(NUM-IN))
+                DISPLAY "Invalid number - enter digits only, optionally signed."
+            ELSE
+                IF FUNCTION ABS(FUNCTION NUMVAL(NUM-IN)) > 999999999
+                    DISPLAY "Rejected - value does not fit in a signed 9-digit number."
+                ELSE
+                    COMPUTE NUM = FUNCTION NUMVAL(NUM-IN)
+                    MOVE "Y" TO VALID-NUM-SW
+                END-IF
+            END-IF
+        END-IF
+    END-PERFORM.
+
+DISPLAY-SESSION-SUMMARY.
+    DISPLAY "Numbers checked: " COUNT-CHECKED
+        " Palindromes: " COUNT-PALINDROME
+        " Armstrong: " COUNT-ARMSTRONG
+        " Perfect: " COUNT-PERFECT
+        " Prime: " COUNT-PRIME
+        " Strong: " COUNT-STRONG.
+
+WRITE-REPORT-RECORD.
+    MOVE SPACES TO REPORT-RECORD
+    MOVE NUM TO RPT-NUM
+    MOVE CHOICE TO RPT-CHOICE
+    MOVE RESULT-TEXT TO RPT-RESULT
+    WRITE REPORT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    MOVE SPACES TO AUDIT-RECORD
+    MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+    MOVE CHOICE TO AUDIT-CHOICE
+    MOVE NUM TO AUDIT-NUM
+    MOVE RESULT-TEXT TO AUDIT-RESULT
+    WRITE AUDIT-RECORD.
+
+PALINDROME.
+    PERFORM GET-VALID-NUM
+    ADD 1 TO COUNT-CHECKED
+
+    PERFORM PALINDROME-LOGIC.
+
+PALINDROME-LOGIC.
+    COMPUTE TEMP = FUNCTION ABS(NUM)
+    MOVE 0 TO REV
+
+    PERFORM UNTIL TEMP = 0
+        COMPUTE REM = FUNCTION MOD(TEMP,10)
+        COMPUTE REV = (REV * 10) + REM
+        COMPUTE TEMP = TEMP / 10
+    END-PERFORM.
+
+    IF REV = FUNCTION ABS(NUM)
+        MOVE "Palindrome Number" TO RESULT-TEXT
+        ADD 1 TO COUNT-PALINDROME
+    ELSE
+        MOVE "Not a Palindrome Number" TO RESULT-TEXT
+    END-IF.
+
+    DISPLAY RESULT-TEXT.
+    PERFORM WRITE-REPORT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+ARMSTRONG.
+    PERFORM GET-VALID-NUM
+    ADD 1 TO COUNT-CHECKED
+
+    PERFORM ARMSTRONG-LOGIC.
+
+ARMSTRONG-LOGIC.
+    COMPUTE TEMP = FUNCTION ABS(NUM)
+    MOVE 0 TO TOTAL
+
+    PERFORM UNTIL TEMP = 0
+        COMPUTE REM = FUNCTION MOD(TEMP,10)
+        COMPUTE TOTAL = TOTAL + (REM * REM * REM)
+        COMPUTE TEMP = TEMP / 10
+    END-PERFORM.
+
+    IF TOTAL = FUNCTION ABS(NUM)
+        MOVE "Armstrong Number" TO RESULT-TEXT
+        ADD 1 TO COUNT-ARMSTRONG
+    ELSE
+        MOVE "Not an Armstrong Number" TO RESULT-TEXT
+    END-IF.
+
+    DISPLAY RESULT-TEXT.
+    PERFORM WRITE-REPORT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+
+PERFECT.
+    PERFORM GET-VALID-NUM
+    ADD 1 TO COUNT-CHECKED
+
+    PERFORM PERFECT-LOGIC.
+
+PERFECT-LOGIC.
+    MOVE 0 TO TOTAL
+
+    IF NUM < 1
+        MOVE " Not a Perfect Number" TO RESULT-TEXT
+    ELSE
+        MOVE 1 TO I
+
+        PERFORM UNTIL I >= NUM
+            IF FUNCTION MOD(NUM,I) = 0
+               COMPUTE TOTAL = TOTAL + I
+            END-IF
+            ADD 1 TO I
+        END-PERFORM
+
+        IF TOTAL = NUM
+            MOVE "Perfect Number" TO RESULT-TEXT
+            ADD 1 TO COUNT-PERFECT
+        ELSE
+            MOVE " Not a Perfect Number" TO RESULT-TEXT
+        END-IF
+    END-IF.
+
+    DISPLAY RESULT-TEXT.
+    PERFORM WRITE-REPORT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+PRIME-CHECK.
+    PERFORM GET-VALID-NUM
+    ADD 1 TO COUNT-CHECKED
+
+    PERFORM PRIME-LOGIC.
+
+PRIME-LOGIC.
+    MOVE NUM TO TEMP
+    MOVE 2 TO I
+
+    IF TEMP < 2
+        MOVE " Not a Prime Number" TO RESULT-TEXT
+    ELSE
+        MOVE "Prime Number" TO RESULT-TEXT
+        PERFORM UNTIL I >= TEMP
+            IF FUNCTION MOD(TEMP,I) = 0
+                MOVE " Not a Prime Number" TO RESULT-TEXT
+            END-IF
+            ADD 1 TO I
+        END-PERFORM
+    END-IF.
+
+    IF RESULT-TEXT = "Prime Number"
+        ADD 1 TO COUNT-PRIME
+    END-IF.
+
+    DISPLAY RESULT-TEXT.
+    PERFORM WRITE-REPORT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+STRONG-NUMBER.
+    PERFORM GET-VALID-NUM
+    ADD 1 TO COUNT-CHECKED
+
+    PERFORM STRONG-LOGIC.
+
+STRONG-LOGIC.
+    COMPUTE TEMP = FUNCTION ABS(NUM)
+    MOVE 0 TO TOTAL
+
+    PERFORM UNTIL TEMP = 0
+        COMPUTE REM = FUNCTION MOD(TEMP,10)
+        PERFORM COMPUTE-FACTORIAL
+        COMPUTE TOTAL = TOTAL + FACT-VALUE
+        COMPUTE TEMP = TEMP / 10
+    END-PERFORM.
+
+    IF TOTAL = FUNCTION ABS(NUM)
+        MOVE "Strong Number" TO RESULT-TEXT
+        ADD 1 TO COUNT-STRONG
+    ELSE
+        MOVE "Not a Strong Number" TO RESULT-TEXT
+    END-IF.
+
+    DISPLAY RESULT-TEXT.
+    PERFORM WRITE-REPORT-RECORD
+    PERFORM WRITE-AUDIT-RECORD.
+
+COMPUTE-FACTORIAL.
+    MOVE 1 TO FACT-VALUE
+    MOVE REM TO FACT-I
+
+    PERFORM UNTIL FACT-I <= 1
+        COMPUTE FACT-VALUE = FACT-VALUE * FACT-I
+        SUBTRACT 1 FROM FACT-I
+    END-PERFORM.
+
+PERFECT-RANGE-SCAN.
+    PERFORM CHECK-RESTART-FILE
+
+    IF FOUND-CHECKPOINT AND SCAN-CURRENT > 99999
+        DISPLAY "Checkpointed scan already covered its full range."
+        PERFORM CLEAR-CHECKPOINT
+    ELSE
+        IF NOT FOUND-CHECKPOINT
+            PERFORM GET-SCAN-START
+            MOVE SCAN-START TO SCAN-CURRENT
+        ELSE
+            DISPLAY "Resuming scan from " SCAN-CURRENT
+        END-IF
+
+        PERFORM GET-SCAN-END
+        MOVE 0 TO CHECKPOINT-COUNT
+
+        PERFORM UNTIL SCAN-CURRENT > SCAN-END
+            MOVE SCAN-CURRENT TO NUM
+            MOVE 8 TO CHOICE
+            PERFORM PERFECT-LOGIC
+            ADD 1 TO COUNT-CHECKED
+            ADD 1 TO CHECKPOINT-COUNT
+            IF CHECKPOINT-COUNT >= CHECKPOINT-INTERVAL
+                    OR SCAN-CURRENT = SCAN-END
+                PERFORM WRITE-CHECKPOINT
+                MOVE 0 TO CHECKPOINT-COUNT
+            END-IF
+            ADD 1 TO SCAN-CURRENT
+        END-PERFORM
+
+        PERFORM CLEAR-CHECKPOINT
+        DISPLAY "Range scan complete."
+    END-IF.
+
+CHECK-RESTART-FILE.
+    MOVE 0 TO SCAN-CURRENT
+    MOVE "N" TO FOUND-CHECKPOINT-SW
+    OPEN INPUT RESTART-FILE
+    IF RESTART-FILE-STATUS = "00"
+        READ RESTART-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                COMPUTE SCAN-CURRENT = RESTART-LAST-NUM + 1
+                MOVE "Y" TO FOUND-CHECKPOINT-SW
+        END-READ
+        CLOSE RESTART-FILE
+    END-IF.
+
+GET-SCAN-START.
+    MOVE "N" TO VALID-NUM-SW
+    PERFORM UNTIL VALID-NUM
+        DISPLAY "Enter range scan start value: "
+        ACCEPT NUM-IN
+        IF FUNCTION TEST-NUMVAL(NUM-IN) = 0 AND
+           FUNCTION NUMVAL(NUM-IN) = FUNCTION INTEGER-PART(FUNCTION NUMVAL(NUM-IN)) AND
+           FUNCTION NUMVAL(NUM-IN) >= 0 AND
+           FUNCTION NUMVAL(NUM-IN) <= 99999
+            COMPUTE SCAN-START = FUNCTION NUMVAL(NUM-IN)
+            MOVE "Y" TO VALID-NUM-SW
+        ELSE
+            DISPLAY "Invalid number - enter a whole number, 0 to 99999."
+        END-IF
+    END-PERFORM.
+
+GET-SCAN-END.
+    MOVE "N" TO VALID-NUM-SW
+    PERFORM UNTIL VALID-NUM
+        DISPLAY "Enter range scan end value: "
+        ACCEPT NUM-IN
+        IF FUNCTION TEST-NUMVAL(NUM-IN) = 0 AND
+           FUNCTION NUMVAL(NUM-IN) = FUNCTION INTEGER-PART(FUNCTION NUMVAL(NUM-IN)) AND
+           FUNCTION NUMVAL(NUM-IN) >= 0 AND
+           FUNCTION NUMVAL(NUM-IN) <= 99999
+            COMPUTE SCAN-END = FUNCTION NUMVAL(NUM-IN)
+            IF SCAN-END >= SCAN-CURRENT
+                MOVE "Y" TO VALID-NUM-SW
+            ELSE
+                DISPLAY "Invalid number - end value must not be less than the scan start."
+            END-IF
+        ELSE
+            DISPLAY "Invalid number - enter a whole number, 0 to 99999."
+        END-IF
+    END-PERFORM.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT RESTART-FILE
+    MOVE SCAN-CURRENT TO RESTART-LAST-NUM
+    WRITE RESTART-RECORD
+    CLOSE RESTART-FILE.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT RESTART-FILE
+    CLOSE RESTART-FILE.
+
+BATCH-MODE.
+    DISPLAY "Reading numbers from BATCHIN.DAT ..."
+    MOVE "N" TO BATCH-EOF-SW
+    OPEN INPUT BATCH-FILE
+
+    IF BATCH-FILE-STATUS NOT = "00"
+        DISPLAY "Batch file BATCHIN.DAT not found - returning to menu."
+    ELSE
+        PERFORM UNTIL BATCH-EOF
+            READ BATCH-FILE
+                AT END
+                    MOVE "Y" TO BATCH-EOF-SW
+                NOT AT END
+                    PERFORM PROCESS-BATCH-RECORD
+            END-READ
+        END-PERFORM
+
+        CLOSE BATCH-FILE
+        DISPLAY "Batch processing complete."
+    END-IF.
+
+PROCESS-BATCH-RECORD.
+    IF FUNCTION TEST-NUMVAL(BATCH-RECORD) = 0
+            AND FUNCTION NUMVAL(BATCH-RECORD) =
+                FUNCTION INTEGER-PART(FUNCTION NUMVAL(BATCH-RECORD))
+            AND FUNCTION ABS(FUNCTION NUMVAL(BATCH-RECORD)) <= 999999999
+        COMPUTE NUM = FUNCTION NUMVAL(BATCH-RECORD)
+        DISPLAY "Number: " NUM
+        ADD 1 TO COUNT-CHECKED
+
+        MOVE 1 TO CHOICE
+        PERFORM PALINDROME-LOGIC
+        MOVE 2 TO CHOICE
+        PERFORM ARMSTRONG-LOGIC
+        MOVE 3 TO CHOICE
+        PERFORM PERFECT-LOGIC
+    ELSE
+        DISPLAY "Skipping invalid batch record: " BATCH-RECORD
+    END-IF.
